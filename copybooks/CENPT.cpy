@@ -0,0 +1,293 @@
+      ******************************************************************
+      *    CENPT - scenario text (Portuguese), state-indexed.
+      *
+      *    Every row is self-describing (repeats its key) so the loader
+      *    in carrega-cenario can group consecutive rows that belong to
+      *    the same scene field or transition without any extra
+      *    bookkeeping; a row only needs to know its own key and its
+      *    own slice of the text.
+      *
+      *    Scene rows ....... STATE::N::<narrative slice>
+      *                       STATE::P::<prompt slice>
+      *    Transition rows .. STATE::INPUT::NEXT::DEFAULT-FLAG::<slice>
+      *    "::" is the field separator (never appears in the text
+      *    itself, unlike "|" which is used in the menu prompts).
+      *    "~" marks a line break, expanded to X"0A" when displayed.
+      ******************************************************************
+       01  WS-CEN-FRAG-PT.
+       05 FILLER PIC X(64) VALUE "000::N::Você está em uma mansão".
+       05 FILLER PIC X(64) VALUE "000::N:: abandonada fugindo de um".
+       05 FILLER PIC X(64) VALUE "000::N:: assassino. É noite e está".
+       05 FILLER PIC X(64) VALUE "000::N:: chovendo, o que dificulta".
+       05 FILLER PIC X(64) VALUE "000::N:: ouvir os passos do".
+       05 FILLER PIC X(64) VALUE "000::N:: resisdente do mal.~~Num dos".
+       05 FILLER PIC X(64) VALUE "000::N:: quartos ao fundo, junto com".
+       05 FILLER PIC X(64) VALUE "000::N:: algumas ferramentas".
+       05 FILLER PIC X(64) VALUE "000::N:: enferrujadas, você".
+       05 FILLER PIC X(64) VALUE "000::N:: encontra uma machete em".
+       05 FILLER PIC X(64) VALUE "000::N:: cima de uma velha mesa de".
+       05 FILLER PIC X(64) VALUE "000::N:: madeira.".
+       05 FILLER PIC X(64) VALUE "000::P::Pegar?~1 - Sim. | 0 - Não.".
+       05 FILLER PIC X(64) VALUE "001::N::Você pegou a machete pois".
+       05 FILLER PIC X(64) VALUE "001::N:: achou ser o mais".
+       05 FILLER PIC X(64) VALUE "001::N:: seguro.~~Continuando o".
+       05 FILLER PIC X(64) VALUE "001::N:: caminho por corredores, um".
+       05 FILLER PIC X(64) VALUE "001::N:: som metálico estrala ao".
+       05 FILLER PIC X(64) VALUE "001::N:: seu lado, dentro de um".
+       05 FILLER PIC X(64) VALUE "001::N:: armário muito escuro para".
+       05 FILLER PIC X(64) VALUE "001::N:: se ver o que está".
+       05 FILLER PIC X(64) VALUE "001::N:: dentro...".
+       05 FILLER PIC X(64) VALUE "001::P::Pegar?~1 - Sim. | 0 - Não.".
+       05 FILLER PIC X(64) VALUE "011::N::Você decidiu que a machete".
+       05 FILLER PIC X(64) VALUE "011::N:: poderia ser uma armadilha,".
+       05 FILLER PIC X(64) VALUE "011::N:: ou acabaria piorando a".
+       05 FILLER PIC X(64) VALUE "011::N:: situação. Então decide".
+       05 FILLER PIC X(64) VALUE "011::N:: seguir o caminho sem".
+       05 FILLER PIC X(64) VALUE "011::N:: ela.~~Continuando pelos".
+       05 FILLER PIC X(64) VALUE "011::N:: corredores escuros, um som".
+       05 FILLER PIC X(64) VALUE "011::N:: metálico estrala ao seu".
+       05 FILLER PIC X(64) VALUE "011::N:: lado, dentro de um armário".
+       05 FILLER PIC X(64) VALUE "011::N:: muito escuro para se ver o".
+       05 FILLER PIC X(64) VALUE "011::N:: que está dentro...".
+       05 FILLER PIC X(64) VALUE "011::P::Pegar?~1 - Sim. | 0 - Não.".
+       05 FILLER PIC X(64) VALUE "002::N::Ao colocar a mão no escuro,".
+       05 FILLER PIC X(64) VALUE "002::N:: uma garra metálica salta".
+       05 FILLER PIC X(64) VALUE "002::N:: em você! Se trata de uma".
+       05 FILLER PIC X(64) VALUE "002::N:: armadilha de urso.~Por".
+       05 FILLER PIC X(64) VALUE "002::N:: sorte, seus reflexos".
+       05 FILLER PIC X(64) VALUE "002::N:: conseguiram fazer com que".
+       05 FILLER PIC X(64) VALUE "002::N:: não fosse seu braço".
+       05 FILLER PIC X(64) VALUE "002::N:: inteiro que ficasse preso".
+       05 FILLER PIC X(64) VALUE "002::N:: por ela, mas sim, três de".
+       05 FILLER PIC X(64) VALUE "002::N:: seus dedos...~Só lhe resta".
+       05 FILLER PIC X(64) VALUE "002::N:: forçar com a machete para".
+       05 FILLER PIC X(64) VALUE "002::N:: abrir a armadilha, ou".
+       05 FILLER PIC X(64) VALUE "002::N:: amputar os dedos.".
+       05 FILLER PIC X(64) VALUE "002::P::O que fazer?~1 - Forçar. |".
+       05 FILLER PIC X(64) VALUE "002::P:: 0 - Cortar.".
+       05 FILLER PIC X(64) VALUE "003::N::Andando pelos corredores que".
+       05 FILLER PIC X(64) VALUE "003::N:: mais se assemelhavam a um".
+       05 FILLER PIC X(64) VALUE "003::N:: labirinto... Você se".
+       05 FILLER PIC X(64) VALUE "003::N:: encontra com o assasino! A".
+       05 FILLER PIC X(64) VALUE "003::N:: machete agora seria de".
+       05 FILLER PIC X(64) VALUE "003::N:: grande ajuda, mas ficou".
+       05 FILLER PIC X(64) VALUE "003::N:: para trás.".
+       05 FILLER PIC X(64) VALUE "003::P::O que você escolhe?~1 -".
+       05 FILLER PIC X(64) VALUE "003::P:: Atacar. | 0 - Se esconder.".
+       05 FILLER PIC X(64) VALUE "003::P:: | 2 - Correr.".
+       05 FILLER PIC X(64) VALUE "031::N::Andando pelos corredores que".
+       05 FILLER PIC X(64) VALUE "031::N:: mais se assemelhavam a um".
+       05 FILLER PIC X(64) VALUE "031::N:: labirinto... Você se".
+       05 FILLER PIC X(64) VALUE "031::N:: encontra com o assassino,".
+       05 FILLER PIC X(64) VALUE "031::N:: você pode usar a machete!".
+       05 FILLER PIC X(64) VALUE "031::P::O que escolhe?~1 - Atacar. |".
+       05 FILLER PIC X(64) VALUE "031::P:: 0 - Se esconder. | 2 -".
+       05 FILLER PIC X(64) VALUE "031::P:: Correr.".
+       05 FILLER PIC X(64) VALUE "032::N::Após se soltar da armadilha".
+       05 FILLER PIC X(64) VALUE "032::N:: você segue a busca pela".
+       05 FILLER PIC X(64) VALUE "032::N:: saida.~Andando pelos".
+       05 FILLER PIC X(64) VALUE "032::N:: corredores que mais se".
+       05 FILLER PIC X(64) VALUE "032::N:: assemelhavam a um".
+       05 FILLER PIC X(64) VALUE "032::N:: labirinto...~Você se".
+       05 FILLER PIC X(64) VALUE "032::N:: encontra com o assassino,".
+       05 FILLER PIC X(64) VALUE "032::N:: mas voce está ferido!".
+       05 FILLER PIC X(64) VALUE "032::P::O que escolhe?~1 - Atacar. |".
+       05 FILLER PIC X(64) VALUE "032::P:: 0 - Se esconder. | 2 -".
+       05 FILLER PIC X(64) VALUE "032::P:: Correr.".
+       05 FILLER PIC X(64) VALUE "033::N::Após forçar a armadilha,".
+       05 FILLER PIC X(64) VALUE "033::N:: você segue a busca pela".
+       05 FILLER PIC X(64) VALUE "033::N:: saida.~Andando pelos".
+       05 FILLER PIC X(64) VALUE "033::N:: corredores que mais se".
+       05 FILLER PIC X(64) VALUE "033::N:: assemelhavam a um".
+       05 FILLER PIC X(64) VALUE "033::N:: labirinto...~Você se".
+       05 FILLER PIC X(64) VALUE "033::N:: encontra com o assassino,".
+       05 FILLER PIC X(64) VALUE "033::N:: ferido, mas ainda com a".
+       05 FILLER PIC X(64) VALUE "033::N:: machete!".
+       05 FILLER PIC X(64) VALUE "033::P::O que escolhe?~1 - Atacar. |".
+       05 FILLER PIC X(64) VALUE "033::P:: 0 - Se esconder. | 2 -".
+       05 FILLER PIC X(64) VALUE "033::P:: Correr.".
+       05 FILLER PIC X(64) VALUE "004::N::Você consegue deixar os".
+       05 FILLER PIC X(64) VALUE "004::N:: corredores da mansão para".
+       05 FILLER PIC X(64) VALUE "004::N:: trás e sai para o jardim,".
+       05 FILLER PIC X(64) VALUE "004::N:: ainda sob chuva forte.~À".
+       05 FILLER PIC X(64) VALUE "004::N:: distância, os faróis de".
+       05 FILLER PIC X(64) VALUE "004::N:: um carro cortam a".
+       05 FILLER PIC X(64) VALUE "004::N:: escuridão na estrada".
+       05 FILLER PIC X(64) VALUE "004::N:: principal.".
+       05 FILLER PIC X(64) VALUE "004::P::O que fazer?~1 - Sinalizar o".
+       05 FILLER PIC X(64) VALUE "004::P:: carro. | 0 - Continuar".
+       05 FILLER PIC X(64) VALUE "004::P:: correndo até a estrada.".
+       01  WS-CEN-FRAG-TAB-PT REDEFINES WS-CEN-FRAG-PT.
+           05  WS-CEN-FRAG-REC-PT OCCURS 102 TIMES.
+               10  WS-CEN-FRAG-LINE-PT    PIC X(64).
+
+       01  WS-TRN-FRAG-PT.
+       05 FILLER PIC X(64) VALUE "000::1::001::N::".
+       05 FILLER PIC X(64) VALUE "000::0::011::N::".
+       05 FILLER PIC X(64) VALUE "000::D::000::Y::Você se confundiu e".
+       05 FILLER PIC X(64) VALUE "000::D::000::Y:: esqueceu o que".
+       05 FILLER PIC X(64) VALUE "000::D::000::Y:: estava fazendo.".
+       05 FILLER PIC X(64) VALUE "001::1::002::N::".
+       05 FILLER PIC X(64) VALUE "001::0::031::N::Você deixou a".
+       05 FILLER PIC X(64) VALUE "001::0::031::N:: curiosidade de lado".
+       05 FILLER PIC X(64) VALUE "001::0::031::N:: e seguiu seu".
+       05 FILLER PIC X(64) VALUE "001::0::031::N:: caminho.".
+       05 FILLER PIC X(64) VALUE "001::D::001::Y::Você se confundiu e".
+       05 FILLER PIC X(64) VALUE "001::D::001::Y:: esqueceu o que".
+       05 FILLER PIC X(64) VALUE "001::D::001::Y:: estava fazendo.".
+       05 FILLER PIC X(64) VALUE "011::1::032::N::Era uma armadilha!".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: Ela prende três de".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: seus dedos e parece".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: que a única".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: opção restante é".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: deixar a armadilha".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: cortar seus dedos".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: fora. Um".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: contratempo".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: extremamente".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: doloroso!".
+       05 FILLER PIC X(64) VALUE "011::0::003::N::".
+       05 FILLER PIC X(64) VALUE "011::D::011::Y::Você se confundiu e".
+       05 FILLER PIC X(64) VALUE "011::D::011::Y:: esqueceu o que".
+       05 FILLER PIC X(64) VALUE "011::D::011::Y:: estava fazendo.".
+       05 FILLER PIC X(64) VALUE "002::0::032::N::Você pega um".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: pedaço de madeira".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: e o morde com".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: força. Posiciona a".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: machete contra seus".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: dedos e toma".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: coragem... A dor".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: que sentiu foi".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: indescritivel, mas".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: você esta solto!".
+       05 FILLER PIC X(64) VALUE "002::1::033::N::Você força a".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: machete contra a".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: armadilha com toda".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: a sua força... ela".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: cede, mas o".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: esforço machuca a".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: sua mão. Ao menos".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: a machete continua".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: inteira!".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y::Não há muito tempo".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y:: para escolher,".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y:: pense! Mas".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y:: lembre-se:".
+       05 FILLER PIC X(64) VALUE "003::0::004::N::Você se enconde".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: embaixo de uma".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: grande mesa de".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: jantar. O assasino".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: te procura mas".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: desiste após não".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: te encontrar...".
+       05 FILLER PIC X(64) VALUE "003::1::666::N::Você ataca o".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: assasino! Porém,".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: seu golpe não foi".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: forte o".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: suficiente...".
+       05 FILLER PIC X(64) VALUE "003::2::004::N::Você corre como se".
+       05 FILLER PIC X(64) VALUE "003::2::004::N:: não houvesse o".
+       05 FILLER PIC X(64) VALUE "003::2::004::N:: amanhã e despista".
+       05 FILLER PIC X(64) VALUE "003::2::004::N:: o assasino...".
+       05 FILLER PIC X(64) VALUE "003::D::003::Y::Não há muito tempo".
+       05 FILLER PIC X(64) VALUE "003::D::003::Y:: para escolher,".
+       05 FILLER PIC X(64) VALUE "003::D::003::Y:: pense!".
+       05 FILLER PIC X(64) VALUE "031::0::666::N::Você se enconde".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: embaixo de uma".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: grande mesa de".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: jantar, porém a".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: sua machete cai no".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: chão e o assasino".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: te encontra!".
+       05 FILLER PIC X(64) VALUE "031::1::004::N::Você ataca o".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: assasino! ~O ataque".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: deixa o assasino".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: ferido e você".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: corre para a".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: saída.".
+       05 FILLER PIC X(64) VALUE "031::2::004::N::Você corre como se".
+       05 FILLER PIC X(64) VALUE "031::2::004::N:: não houvesse o".
+       05 FILLER PIC X(64) VALUE "031::2::004::N:: amanhã e despista".
+       05 FILLER PIC X(64) VALUE "031::2::004::N:: o assasino...".
+       05 FILLER PIC X(64) VALUE "031::D::031::Y::Não há muito tempo".
+       05 FILLER PIC X(64) VALUE "031::D::031::Y:: para escolher,".
+       05 FILLER PIC X(64) VALUE "031::D::031::Y:: pense!".
+       05 FILLER PIC X(64) VALUE "032::0::666::N::Você se enconde".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: embaixo de uma".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: grande mesa de".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: jantar. Porém seu".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: sangue cria um".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: rastro no chão e o".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: assasino te".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: encontra...".
+       05 FILLER PIC X(64) VALUE "032::1::004::N::Mesmo ferido você".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: ataca o assasino! O".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: assassino te".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: subjulgou pelo seu".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: ferimento e você o".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: pega de surpresa, o".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: ferindo".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: fortmente...".
+       05 FILLER PIC X(64) VALUE "032::2::666::N::Você corre como se".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: não houvesse o".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: amanhã... Porém,".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: seus ferimentos te".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: deixaram exauto e o".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: assasino te".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: alcança...".
+       05 FILLER PIC X(64) VALUE "032::D::032::Y::Não há muito tempo".
+       05 FILLER PIC X(64) VALUE "032::D::032::Y:: para escolher,".
+       05 FILLER PIC X(64) VALUE "032::D::032::Y:: pense!".
+       05 FILLER PIC X(64) VALUE "033::0::666::N::Você se enconde".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: embaixo de uma".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: grande mesa de".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: jantar. Porém seu".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: sangue cria um".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: rastro no chão e o".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: assasino te".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: encontra...".
+       05 FILLER PIC X(64) VALUE "033::1::004::N::Mesmo ferido, você".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: ataca o assasino".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: com a machete! O".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: golpe certeiro".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: acaba com a".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: perseguição e".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: você corre para a".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: saída.".
+       05 FILLER PIC X(64) VALUE "033::2::666::N::Você corre como se".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: não houvesse o".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: amanhã... Porém,".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: seus ferimentos te".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: deixaram exauto e o".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: assasino te".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: alcança...".
+       05 FILLER PIC X(64) VALUE "033::D::033::Y::Não há muito tempo".
+       05 FILLER PIC X(64) VALUE "033::D::033::Y:: para escolher,".
+       05 FILLER PIC X(64) VALUE "033::D::033::Y:: pense!".
+       05 FILLER PIC X(64) VALUE "004::1::777::N::Você acena com".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: força e o carro".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: freia bruscamente.".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: O motorista abre a".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: porta e grita para".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: você entrar. Você".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: está finalmente a".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: salvo.".
+       05 FILLER PIC X(64) VALUE "004::0::666::N::Você decide não".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: arriscar parar um".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: estranho e continua".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: correndo sozinho".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: pela estrada".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: escura. Exausto,".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: você tropeça na".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: chuva - e o".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: assassino, que".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: nunca tinha parado".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: de te seguir,".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: finalmente te".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: alcança.".
+       05 FILLER PIC X(64) VALUE "004::D::004::Y::Não há muito tempo".
+       05 FILLER PIC X(64) VALUE "004::D::004::Y:: para escolher,".
+       05 FILLER PIC X(64) VALUE "004::D::004::Y:: pense!".
+       01  WS-TRN-FRAG-TAB-PT REDEFINES WS-TRN-FRAG-PT.
+           05  WS-TRN-FRAG-REC-PT OCCURS 166 TIMES.
+               10  WS-TRN-FRAG-LINE-PT    PIC X(64).

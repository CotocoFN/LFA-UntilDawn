@@ -0,0 +1,260 @@
+      ******************************************************************
+      *    CENEN - scenario text (English), state-indexed. Same row
+      *    format as CENPT.cpy (see that copybook for the field/marker
+      *    conventions) so carrega-cenario's loader logic is shared
+      *    between languages - only the source fragment table and its
+      *    row count change with UNTILDAWN_IDIOMA.
+      ******************************************************************
+       01  WS-CEN-FRAG-EN.
+       05 FILLER PIC X(64) VALUE "000::N::You are in an abandoned".
+       05 FILLER PIC X(64) VALUE "000::N:: mansion fleeing from a".
+       05 FILLER PIC X(64) VALUE "000::N:: killer. It's night and".
+       05 FILLER PIC X(64) VALUE "000::N:: raining, which makes it".
+       05 FILLER PIC X(64) VALUE "000::N:: hard to hear the fiend's".
+       05 FILLER PIC X(64) VALUE "000::N:: footsteps.~~In one of the".
+       05 FILLER PIC X(64) VALUE "000::N:: back rooms, alongside some".
+       05 FILLER PIC X(64) VALUE "000::N:: rusty tools, you find a".
+       05 FILLER PIC X(64) VALUE "000::N:: machete on top of an old".
+       05 FILLER PIC X(64) VALUE "000::N:: wooden table.".
+       05 FILLER PIC X(64) VALUE "000::P::Pick it up?~1 - Yes. | 0 -".
+       05 FILLER PIC X(64) VALUE "000::P:: No.".
+       05 FILLER PIC X(64) VALUE "001::N::You picked up the machete".
+       05 FILLER PIC X(64) VALUE "001::N:: since it felt like the".
+       05 FILLER PIC X(64) VALUE "001::N:: safest choice.~~Continuing".
+       05 FILLER PIC X(64) VALUE "001::N:: down the corridors, a".
+       05 FILLER PIC X(64) VALUE "001::N:: metallic sound rattles".
+       05 FILLER PIC X(64) VALUE "001::N:: beside you, inside a closet".
+       05 FILLER PIC X(64) VALUE "001::N:: too dark to see what's in".
+       05 FILLER PIC X(64) VALUE "001::N:: it...".
+       05 FILLER PIC X(64) VALUE "001::P::Pick it up?~1 - Yes. | 0 -".
+       05 FILLER PIC X(64) VALUE "001::P:: No.".
+       05 FILLER PIC X(64) VALUE "011::N::You decided the machete".
+       05 FILLER PIC X(64) VALUE "011::N:: could be a trap, or would".
+       05 FILLER PIC X(64) VALUE "011::N:: only make things worse. So".
+       05 FILLER PIC X(64) VALUE "011::N:: you choose to move on".
+       05 FILLER PIC X(64) VALUE "011::N:: without it.~~Continuing".
+       05 FILLER PIC X(64) VALUE "011::N:: through the dark corridors,".
+       05 FILLER PIC X(64) VALUE "011::N:: a metallic sound rattles".
+       05 FILLER PIC X(64) VALUE "011::N:: beside you, inside a closet".
+       05 FILLER PIC X(64) VALUE "011::N:: too dark to see what's in".
+       05 FILLER PIC X(64) VALUE "011::N:: it...".
+       05 FILLER PIC X(64) VALUE "011::P::Pick it up?~1 - Yes. | 0 -".
+       05 FILLER PIC X(64) VALUE "011::P:: No.".
+       05 FILLER PIC X(64) VALUE "002::N::Reaching your hand into the".
+       05 FILLER PIC X(64) VALUE "002::N:: dark, a metal claw snaps".
+       05 FILLER PIC X(64) VALUE "002::N:: shut on you! It's a bear".
+       05 FILLER PIC X(64) VALUE "002::N:: trap.~Luckily, your".
+       05 FILLER PIC X(64) VALUE "002::N:: reflexes kept it from".
+       05 FILLER PIC X(64) VALUE "002::N:: catching your whole arm,".
+       05 FILLER PIC X(64) VALUE "002::N:: but three of your fingers".
+       05 FILLER PIC X(64) VALUE "002::N:: are caught...~All that's".
+       05 FILLER PIC X(64) VALUE "002::N:: left is to force it open".
+       05 FILLER PIC X(64) VALUE "002::N:: with the machete, or cut".
+       05 FILLER PIC X(64) VALUE "002::N:: your fingers off.".
+       05 FILLER PIC X(64) VALUE "002::P::What do you do?~1 - Force".
+       05 FILLER PIC X(64) VALUE "002::P:: it. | 0 - Cut.".
+       05 FILLER PIC X(64) VALUE "003::N::Walking through corridors".
+       05 FILLER PIC X(64) VALUE "003::N:: that felt more like a".
+       05 FILLER PIC X(64) VALUE "003::N:: maze... You run into the".
+       05 FILLER PIC X(64) VALUE "003::N:: killer! The machete would".
+       05 FILLER PIC X(64) VALUE "003::N:: help a lot right now, but".
+       05 FILLER PIC X(64) VALUE "003::N:: you left it behind.".
+       05 FILLER PIC X(64) VALUE "003::P::What do you choose?~1 -".
+       05 FILLER PIC X(64) VALUE "003::P:: Attack. | 0 - Hide. | 2 -".
+       05 FILLER PIC X(64) VALUE "003::P:: Run.".
+       05 FILLER PIC X(64) VALUE "031::N::Walking through corridors".
+       05 FILLER PIC X(64) VALUE "031::N:: that felt more like a".
+       05 FILLER PIC X(64) VALUE "031::N:: maze... You run into the".
+       05 FILLER PIC X(64) VALUE "031::N:: killer, and you can use the".
+       05 FILLER PIC X(64) VALUE "031::N:: machete!".
+       05 FILLER PIC X(64) VALUE "031::P::What do you choose?~1 -".
+       05 FILLER PIC X(64) VALUE "031::P:: Attack. | 0 - Hide. | 2 -".
+       05 FILLER PIC X(64) VALUE "031::P:: Run.".
+       05 FILLER PIC X(64) VALUE "032::N::After freeing yourself from".
+       05 FILLER PIC X(64) VALUE "032::N:: the trap you keep searching".
+       05 FILLER PIC X(64) VALUE "032::N:: for a way out.~Walking".
+       05 FILLER PIC X(64) VALUE "032::N:: through corridors that felt".
+       05 FILLER PIC X(64) VALUE "032::N:: more like a maze...~You run".
+       05 FILLER PIC X(64) VALUE "032::N:: into the killer, but you're".
+       05 FILLER PIC X(64) VALUE "032::N:: wounded!".
+       05 FILLER PIC X(64) VALUE "032::P::What do you choose?~1 -".
+       05 FILLER PIC X(64) VALUE "032::P:: Attack. | 0 - Hide. | 2 -".
+       05 FILLER PIC X(64) VALUE "032::P:: Run.".
+       05 FILLER PIC X(64) VALUE "033::N::After forcing the trap open,".
+       05 FILLER PIC X(64) VALUE "033::N:: you keep searching for a".
+       05 FILLER PIC X(64) VALUE "033::N:: way out.~Walking through".
+       05 FILLER PIC X(64) VALUE "033::N:: corridors that felt more".
+       05 FILLER PIC X(64) VALUE "033::N:: like a maze...~You run into".
+       05 FILLER PIC X(64) VALUE "033::N:: the killer, wounded, but".
+       05 FILLER PIC X(64) VALUE "033::N:: still holding the machete!".
+       05 FILLER PIC X(64) VALUE "033::P::What do you choose?~1 -".
+       05 FILLER PIC X(64) VALUE "033::P:: Attack. | 0 - Hide. | 2 -".
+       05 FILLER PIC X(64) VALUE "033::P:: Run.".
+       05 FILLER PIC X(64) VALUE "004::N::You manage to leave the".
+       05 FILLER PIC X(64) VALUE "004::N:: mansion's corridors behind".
+       05 FILLER PIC X(64) VALUE "004::N:: and step out into the".
+       05 FILLER PIC X(64) VALUE "004::N:: garden, still under heavy".
+       05 FILLER PIC X(64) VALUE "004::N:: rain.~In the distance, a".
+       05 FILLER PIC X(64) VALUE "004::N:: car's headlights cut".
+       05 FILLER PIC X(64) VALUE "004::N:: through the darkness on the".
+       05 FILLER PIC X(64) VALUE "004::N:: main road.".
+       05 FILLER PIC X(64) VALUE "004::P::What do you do?~1 - Flag".
+       05 FILLER PIC X(64) VALUE "004::P:: down the car. | 0 - Keep".
+       05 FILLER PIC X(64) VALUE "004::P:: running toward the road.".
+       01  WS-CEN-FRAG-TAB-EN REDEFINES WS-CEN-FRAG-EN.
+           05  WS-CEN-FRAG-REC-EN OCCURS 95 TIMES.
+               10  WS-CEN-FRAG-LINE-EN    PIC X(64).
+
+       01  WS-TRN-FRAG-EN.
+       05 FILLER PIC X(64) VALUE "000::1::001::N::".
+       05 FILLER PIC X(64) VALUE "000::0::011::N::".
+       05 FILLER PIC X(64) VALUE "000::D::000::Y::You got confused and".
+       05 FILLER PIC X(64) VALUE "000::D::000::Y:: forgot what you".
+       05 FILLER PIC X(64) VALUE "000::D::000::Y:: were doing.".
+       05 FILLER PIC X(64) VALUE "001::1::002::N::".
+       05 FILLER PIC X(64) VALUE "001::0::031::N::You set curiosity".
+       05 FILLER PIC X(64) VALUE "001::0::031::N:: aside and went on".
+       05 FILLER PIC X(64) VALUE "001::0::031::N:: your way.".
+       05 FILLER PIC X(64) VALUE "001::D::001::Y::You got confused and".
+       05 FILLER PIC X(64) VALUE "001::D::001::Y:: forgot what you".
+       05 FILLER PIC X(64) VALUE "001::D::001::Y:: were doing.".
+       05 FILLER PIC X(64) VALUE "011::1::032::N::It was a trap! It".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: catches three of".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: your fingers and it".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: seems the only".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: option left is to".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: let the trap cut".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: them off. An".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: extremely painful".
+       05 FILLER PIC X(64) VALUE "011::1::032::N:: setback!".
+       05 FILLER PIC X(64) VALUE "011::0::003::N::".
+       05 FILLER PIC X(64) VALUE "011::D::011::Y::You got confused and".
+       05 FILLER PIC X(64) VALUE "011::D::011::Y:: forgot what you".
+       05 FILLER PIC X(64) VALUE "011::D::011::Y:: were doing.".
+       05 FILLER PIC X(64) VALUE "002::0::032::N::You grab a piece of".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: wood and bite down".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: on it hard. You".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: line the machete up".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: against your".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: fingers and steel".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: yourself... The".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: pain was".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: indescribable, but".
+       05 FILLER PIC X(64) VALUE "002::0::032::N:: you're free!".
+       05 FILLER PIC X(64) VALUE "002::1::033::N::You force the".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: machete against the".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: trap with all your".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: strength... it".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: gives, but the".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: effort hurts your".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: hand. At least the".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: machete is still in".
+       05 FILLER PIC X(64) VALUE "002::1::033::N:: one piece!".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y::There isn't much".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y:: time to choose,".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y:: think! But".
+       05 FILLER PIC X(64) VALUE "002::D::002::Y:: remember:".
+       05 FILLER PIC X(64) VALUE "003::0::004::N::You hide under a big".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: dining table. The".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: killer looks for".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: you but gives up".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: after not finding".
+       05 FILLER PIC X(64) VALUE "003::0::004::N:: you...".
+       05 FILLER PIC X(64) VALUE "003::1::666::N::You attack the".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: killer! But your".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: strike wasn't".
+       05 FILLER PIC X(64) VALUE "003::1::666::N:: strong enough...".
+       05 FILLER PIC X(64) VALUE "003::2::004::N::You run like there's".
+       05 FILLER PIC X(64) VALUE "003::2::004::N:: no tomorrow and".
+       05 FILLER PIC X(64) VALUE "003::2::004::N:: lose the killer...".
+       05 FILLER PIC X(64) VALUE "003::D::003::Y::There isn't much".
+       05 FILLER PIC X(64) VALUE "003::D::003::Y:: time to choose,".
+       05 FILLER PIC X(64) VALUE "003::D::003::Y:: think!".
+       05 FILLER PIC X(64) VALUE "031::0::666::N::You hide under a big".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: dining table, but".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: your machete falls".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: to the floor and".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: the killer finds".
+       05 FILLER PIC X(64) VALUE "031::0::666::N:: you!".
+       05 FILLER PIC X(64) VALUE "031::1::004::N::You attack the".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: killer! ~The strike".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: wounds the killer".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: and you run for the".
+       05 FILLER PIC X(64) VALUE "031::1::004::N:: exit.".
+       05 FILLER PIC X(64) VALUE "031::2::004::N::You run like there's".
+       05 FILLER PIC X(64) VALUE "031::2::004::N:: no tomorrow and".
+       05 FILLER PIC X(64) VALUE "031::2::004::N:: lose the killer...".
+       05 FILLER PIC X(64) VALUE "031::D::031::Y::There isn't much".
+       05 FILLER PIC X(64) VALUE "031::D::031::Y:: time to choose,".
+       05 FILLER PIC X(64) VALUE "031::D::031::Y:: think!".
+       05 FILLER PIC X(64) VALUE "032::0::666::N::You hide under a big".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: dining table. But".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: your blood leaves a".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: trail on the floor".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: and the killer".
+       05 FILLER PIC X(64) VALUE "032::0::666::N:: finds you...".
+       05 FILLER PIC X(64) VALUE "032::1::004::N::Wounded as you are,".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: you attack the".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: killer! The killer".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: underestimates you".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: because of your".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: injury and you".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: catch him off".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: guard, wounding him".
+       05 FILLER PIC X(64) VALUE "032::1::004::N:: badly...".
+       05 FILLER PIC X(64) VALUE "032::2::666::N::You run like there's".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: no tomorrow... But".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: your wounds leave".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: you exhausted and".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: the killer catches".
+       05 FILLER PIC X(64) VALUE "032::2::666::N:: up to you...".
+       05 FILLER PIC X(64) VALUE "032::D::032::Y::There isn't much".
+       05 FILLER PIC X(64) VALUE "032::D::032::Y:: time to choose,".
+       05 FILLER PIC X(64) VALUE "032::D::032::Y:: think!".
+       05 FILLER PIC X(64) VALUE "033::0::666::N::You hide under a big".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: dining table. But".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: your blood leaves a".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: trail on the floor".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: and the killer".
+       05 FILLER PIC X(64) VALUE "033::0::666::N:: finds you...".
+       05 FILLER PIC X(64) VALUE "033::1::004::N::Wounded as you are,".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: you attack the".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: killer with the".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: machete! The clean".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: strike ends the".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: chase and you run".
+       05 FILLER PIC X(64) VALUE "033::1::004::N:: for the exit.".
+       05 FILLER PIC X(64) VALUE "033::2::666::N::You run like there's".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: no tomorrow... But".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: your wounds leave".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: you exhausted and".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: the killer catches".
+       05 FILLER PIC X(64) VALUE "033::2::666::N:: up to you...".
+       05 FILLER PIC X(64) VALUE "033::D::033::Y::There isn't much".
+       05 FILLER PIC X(64) VALUE "033::D::033::Y:: time to choose,".
+       05 FILLER PIC X(64) VALUE "033::D::033::Y:: think!".
+       05 FILLER PIC X(64) VALUE "004::1::777::N::You wave your arms".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: hard and the car".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: brakes sharply. The".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: driver opens the".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: door and shouts for".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: you to get in.".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: You're finally".
+       05 FILLER PIC X(64) VALUE "004::1::777::N:: safe.".
+       05 FILLER PIC X(64) VALUE "004::0::666::N::You decide not to".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: risk stopping a".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: stranger and keep".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: running alone down".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: the dark road.".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: Exhausted, you".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: stumble in the rain".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: - and the killer,".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: who never stopped".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: following you,".
+       05 FILLER PIC X(64) VALUE "004::0::666::N:: finally catches up.".
+       05 FILLER PIC X(64) VALUE "004::D::004::Y::There isn't much".
+       05 FILLER PIC X(64) VALUE "004::D::004::Y:: time to choose,".
+       05 FILLER PIC X(64) VALUE "004::D::004::Y:: think!".
+       01  WS-TRN-FRAG-TAB-EN REDEFINES WS-TRN-FRAG-EN.
+           05  WS-TRN-FRAG-REC-EN OCCURS 149 TIMES.
+               10  WS-TRN-FRAG-LINE-EN    PIC X(64).

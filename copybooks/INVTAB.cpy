@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    INVTAB - player inventory table. Each entry remembers which
+      *    item it is, the state it was picked up in and whether the
+      *    player still has it, so a scene only needs to flip the have
+      *    flag instead of hardcoding a separate branch per item.
+      ******************************************************************
+       01  WS-INV-COUNT               PIC 9(2) VALUE 0.
+       01  WS-INV-TAB.
+           05  WS-INV-ENT OCCURS 10 TIMES INDEXED BY INV-IX.
+               10  WS-INV-CODIGO           PIC X(10).
+               10  WS-INV-ESTADO-ORIGEM    PIC X(3).
+               10  WS-INV-TEM              PIC X(1) VALUE "N".
+                   88  INV-TEM             VALUE "Y"
+                       WHEN SET TO FALSE IS "N".
+
+       01  WS-INV-WRK.
+           05  WS-INV-BUSCA-COD           PIC X(10).
+           05  WS-INV-IX                  PIC 9(2) VALUE 0.

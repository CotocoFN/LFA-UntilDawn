@@ -0,0 +1,1068 @@
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID.                      UntilDawn.
+       AUTHOR.                          Bruno&Paulo.
+
+      ******************************************************************
+      *    Modification history
+      *    ------------------------------------------------------------
+      *    Scenario narrative, prompts and state transitions used to be
+      *    wired straight into STRING/EVALUATE literals in every scene
+      *    paragraph below. They now live in CENPT.cpy (state-indexed
+      *    text table) and are loaded once at startup by carrega-cenario,
+      *    so wording/branching can be tuned without touching this
+      *    PROCEDURE DIVISION.
+      *
+      *    Every state visited, the input accepted and the outcome it
+      *    led to are now also written to SESSAO.LOG as they happen, so
+      *    a playthrough can be reviewed after the fact (see grava-log).
+      *
+      *    This used to be three near-identical sources (one ACCEPTing
+      *    one move at a time, two more replaying a whole comma-joined
+      *    sequence from a single ACCEPT). They are now one program: the
+      *    scene paragraphs and the CENPT-driven engine are shared, and
+      *    WS-MODO (read from UNTILDAWN_MODO at start) only changes how
+      *    the next move is obtained (obtem-acao) and whether a single
+      *    playthrough runs or a whole batch of them does, with a
+      *    survival/death tally written out at the end (relatorio-final).
+      *
+      *    Every run's outcome is also folded into PLACAR.DAT, a keyed
+      *    master file indexed by player name, so a player's totals
+      *    survive across separate invocations of the program instead
+      *    of resetting every time (see atualiza-placar).
+      ******************************************************************
+
+       ENVIRONMENT                  DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "sessao.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOVIMENTOS-FILE ASSIGN TO "movimentos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PLACAR-FILE ASSIGN TO "placar.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PL-JOGADOR
+               FILE STATUS IS ws-placar-status.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+
+       DATA                         DIVISION.
+
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC                  PIC X(200).
+
+       FD  MOVIMENTOS-FILE.
+       01  MOVIMENTOS-REC           PIC X(2000).
+
+       FD  PLACAR-FILE.
+       01  PLACAR-REC.
+           05 PL-JOGADOR            PIC X(20).
+           05 PL-TOTAL-CORRIDAS     PIC 9(5).
+           05 PL-TOTAL-SOBREVIVEU   PIC 9(5).
+           05 PL-TOTAL-MORREU       PIC 9(5).
+           05 PL-MELHOR-RISCO       PIC 9(5).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CK-CORRIDA            PIC 9(5).
+           05 CK-POS                PIC 9(4).
+           05 CK-ESTADO             PIC 9(3).
+           05 CK-RISCO              PIC 9(5).
+           05 CK-INV-COUNT          PIC 9(2).
+           05 CK-INV-TAB.
+               10 CK-INV-ENT OCCURS 10 TIMES.
+                   15 CK-INV-CODIGO           PIC X(10).
+                   15 CK-INV-ESTADO-ORIGEM    PIC X(3).
+                   15 CK-INV-TEM              PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       77 ws-placar-status     pic x(2) value "00".
+       77 ws-checkpoint-status pic x(2) value "00".
+       77 ws-jogador           pic x(20) value spaces.
+       77 ws-placar-achou      pic x(1) value "N".
+           88 placar-achou     value "Y" when set to false is "N".
+       77 wss-str-texto        pic x(500).
+       77 wss-str-acao         pic x(1).
+       77 wss-str-log          pic x(200).
+
+       77 wss-str-conjunto     pic x(2000).
+       77 ws-conjunto-ptr      pic 9(4) value 1.
+
+       77 ws-modo              pic x(1) value "I".
+           88 modo-interativo  value "I" "i".
+           88 modo-batch       value "B" "b".
+
+       77 ws-eof-movimentos    pic x(1) value "N".
+           88 eof-movimentos   value "Y".
+       77 ws-run-count         pic 9(5) value 0.
+       77 ws-run-processadas   pic 9(5) value 0.
+       77 ws-run-sobreviveu    pic 9(5) value 0.
+       77 ws-run-morreu        pic 9(5) value 0.
+       77 ws-run-last-scene    pic 9(3) value 0.
+       77 ws-run-risk-score    pic 9(5) value 0.
+       77 ws-retry-count       pic 9(1) value 0.
+
+       77 ws-retomar           pic x(1) value "N".
+           88 retomar-ativo    value "S" "s".
+       77 ws-skip-corridas     pic 9(5) value 0.
+       77 ws-resume-pos        pic 9(4) value 0.
+       77 ws-resume-estado     pic 9(3) value 0.
+       77 ws-resume-risco      pic 9(5) value 0.
+       77 ws-resume-pendente   pic x(1) value "N".
+           88 resume-pendente  value "Y" when set to false is "N".
+
+      ******************************************************************
+      *    ws-resume-inv-* - the inventory half of a resumed run's
+      *    saved state, restored from CHECKPOINT-FILE the same way
+      *    ws-resume-pos/ws-resume-estado already are. Same shape as
+      *    WS-INV-TAB (INVTAB.cpy) so it can be moved in as a group.
+      ******************************************************************
+       77 ws-resume-inv-count  pic 9(2) value 0.
+       01 WS-RESUME-INV-TAB.
+           05 WS-RESUME-INV-ENT occurs 10 times.
+               10 WS-RESUME-INV-CODIGO         pic x(10).
+               10 WS-RESUME-INV-ESTADO-ORIGEM  pic x(3).
+               10 WS-RESUME-INV-TEM            pic x(1).
+
+       77 ws-idioma             pic x(2) value "PT".
+           88 idioma-portugues  value "PT" "pt".
+           88 idioma-ingles     value "EN" "en".
+
+       77 ws-dificuldade       pic 9(1) value 2.
+           88 dificuldade-facil     value 1.
+           88 dificuldade-normal    value 2.
+           88 dificuldade-dificil   value 3.
+       77 ws-dif-entrada       pic x(1) value "2".
+       77 ws-dif-seed          pic 9(8) value 0.
+       77 ws-dif-roll          pic 9v9(4) value 0.
+       77 ws-dif-limiar        pic 9v9(4) value 0.
+       77 ws-dif-falhou        pic x(1) value "N".
+           88 dif-falhou       value "Y" when set to false is "N".
+
+       COPY "CENTAB.cpy".
+       COPY "CENPT.cpy".
+       COPY "CENEN.cpy".
+       COPY "INVTAB.cpy".
+
+       01 lista-de-estados             pic 9(03).
+           88 est-inicio-do-jogo               value 0.
+           88 est-com-machete                  value 1.
+           88 est-sem-machete                  value 11.
+           88 est-armadilha-machete            value 2.
+           88 est-assassino                    value 3.
+           88 est-assassino-machete            value 31.
+           88 est-assassino-ferido             value 32.
+           88 est-assassino-ferido-machete     value 33.
+           88 est-fuga-final                   value 4.
+           88 est-sobreviveu                   value 777.
+           88 est-morreu                       value 666.
+
+
+       PROCEDURE                    DIVISION.
+
+           accept ws-modo from environment "UNTILDAWN_MODO"
+               on exception
+                   move "I" to ws-modo
+           end-accept.
+           if ws-modo = "B" or ws-modo = "b"
+               set modo-batch to true
+           else
+               set modo-interativo to true
+           end-if.
+           accept ws-jogador from environment "UNTILDAWN_JOGADOR"
+               on exception
+                   move "ANONIMO" to ws-jogador
+           end-accept.
+           accept ws-retomar from environment "UNTILDAWN_RETOMAR"
+               on exception
+                   move "N" to ws-retomar
+           end-accept.
+           accept ws-idioma from environment "UNTILDAWN_IDIOMA"
+               on exception
+                   move "PT" to ws-idioma
+           end-accept.
+           if not idioma-ingles
+               set idioma-portugues to true
+           end-if.
+           perform carrega-cenario.
+           compute ws-dif-seed = function seconds-past-midnight.
+           move function random(ws-dif-seed) to ws-dif-roll.
+           open output log-file.
+           perform abre-placar.
+           evaluate true
+               when modo-batch
+                   perform executa-lote
+               when other
+                   perform executa-interativo
+           end-evaluate.
+           perform fim.
+           stop run.
+
+      ******************************************************************
+      *    executa-interativo - runs a single playthrough, reading each
+      *    move from the keyboard via obtem-acao.
+      ******************************************************************
+       executa-interativo.
+           perform seleciona-dificuldade.
+           display "----Início do Jogo----".
+           set est-inicio-do-jogo to true.
+           perform main thru fim-interativo.
+           display "----Fim de Jogo----".
+
+      ******************************************************************
+      *    executa-lote - reads MOVIMENTOS-FILE, one comma-separated
+      *    move sequence per line, and runs every line as a complete
+      *    playthrough, tallying survivals and deaths as it goes. When
+      *    UNTILDAWN_RETOMAR is set, an earlier interrupted batch is
+      *    picked back up from CHECKPOINT.DAT instead of starting over.
+      ******************************************************************
+       executa-lote.
+           accept ws-dif-entrada
+               from environment "UNTILDAWN_DIFICULDADE"
+               on exception
+                   move "2" to ws-dif-entrada
+           end-accept.
+           perform valida-dificuldade.
+           move 0 to ws-skip-corridas.
+           set resume-pendente to false.
+           if retomar-ativo
+               perform carrega-checkpoint
+           end-if.
+           open input movimentos-file.
+           move 0 to ws-run-count ws-run-processadas
+               ws-run-sobreviveu ws-run-morreu.
+           perform lote-processa-corrida until eof-movimentos.
+           close movimentos-file.
+           perform apaga-checkpoint.
+           perform relatorio-final.
+
+       lote-processa-corrida.
+           read movimentos-file into wss-str-conjunto
+               at end
+                   set eof-movimentos to true
+               not at end
+                   add 1 to ws-run-count
+                   if ws-run-count <= ws-skip-corridas
+                       continue
+                   else
+                       add 1 to ws-run-processadas
+                       move 0 to ws-run-risk-score
+                       move 0 to ws-inv-count
+                       move 0 to ws-retry-count
+                       move spaces to wss-str-log
+                       string "===== CORRIDA " delimited by size
+                              ws-run-count delimited by size
+                              " =====" delimited by size
+                           into wss-str-log
+                       end-string
+                       write log-rec from wss-str-log
+                       display "----Início do Jogo----"
+                       if resume-pendente
+                           move ws-resume-pos to ws-conjunto-ptr
+                           move ws-resume-estado to lista-de-estados
+                           move ws-resume-risco to ws-run-risk-score
+                           move ws-resume-inv-count to ws-inv-count
+                           move WS-RESUME-INV-TAB to ws-inv-tab
+                           set resume-pendente to false
+                       else
+                           move 1 to ws-conjunto-ptr
+                           set est-inicio-do-jogo to true
+                       end-if
+                       perform main thru lote-fim-corrida
+                       perform tally-resultado
+                   end-if
+           end-read.
+
+      ******************************************************************
+      *    tally-resultado - folds one finished run's outcome into the
+      *    batch totals, identifying the scene a death happened in.
+      ******************************************************************
+       tally-resultado.
+           evaluate true
+               when est-sobreviveu
+                   add 1 to ws-run-sobreviveu
+                   display "Corrida " ws-run-count ": sobreviveu."
+                       " (risco " ws-run-risk-score ")"
+               when est-morreu
+                   add 1 to ws-run-morreu
+                   display "Corrida " ws-run-count
+                       ": morreu no estado " ws-run-last-scene "."
+                       " (risco " ws-run-risk-score ")"
+           end-evaluate.
+
+      ******************************************************************
+      *    relatorio-final - survival/death tally for the whole batch
+      *    of runs read from movimentos.txt. ws-run-processadas (not
+      *    ws-run-count) is the total here, since ws-run-count also
+      *    counts runs skipped via ws-skip-corridas on a resumed batch
+      *    - those were already reported by the invocation that first
+      *    completed them.
+      ******************************************************************
+       relatorio-final.
+           display "=====================".
+           display "Relatorio de sobrevivencia".
+           display "Corridas executadas.: " ws-run-processadas.
+           display "Sobreviventes........: " ws-run-sobreviveu.
+           display "Mortes...............: " ws-run-morreu.
+
+      ******************************************************************
+      *    abre-placar - opens PLACAR.DAT for update, creating it first
+      *    if this is the very first run (OPEN I-O fails with a status
+      *    other than "00" when the indexed file doesn't exist yet).
+      ******************************************************************
+       abre-placar.
+           open i-o placar-file.
+           if ws-placar-status not = "00"
+               open output placar-file
+               close placar-file
+               open i-o placar-file
+           end-if.
+
+      ******************************************************************
+      *    atualiza-placar - folds one finished run's outcome into
+      *    ws-jogador's standing record in PLACAR.DAT, creating it on
+      *    the player's first run. Called from sobreviveu/morreu, so it
+      *    runs once per playthrough in both interactive and batch
+      *    mode. The best (lowest) risk score among survived runs is
+      *    kept as a rough "cleanest escape" stat.
+      ******************************************************************
+       atualiza-placar.
+           move ws-jogador to pl-jogador.
+           set placar-achou to false.
+           read placar-file
+               invalid key
+                   move spaces to placar-rec
+                   move ws-jogador to pl-jogador
+                   move 0 to pl-total-corridas pl-total-sobreviveu
+                       pl-total-morreu pl-melhor-risco
+               not invalid key
+                   set placar-achou to true
+           end-read.
+           add 1 to pl-total-corridas.
+           evaluate true
+               when est-sobreviveu
+                   add 1 to pl-total-sobreviveu
+                   if pl-melhor-risco = 0
+                           or ws-run-risk-score < pl-melhor-risco
+                       move ws-run-risk-score to pl-melhor-risco
+                   end-if
+               when est-morreu
+                   add 1 to pl-total-morreu
+           end-evaluate.
+           if placar-achou
+               rewrite placar-rec
+           else
+               write placar-rec
+           end-if.
+
+      ******************************************************************
+      *    carrega-checkpoint - reads CHECKPOINT.DAT, if present, to
+      *    resume an interrupted batch: ws-skip-corridas is every run
+      *    that had already finished, and ws-resume-pos/ws-resume-estado
+      *    (plus ws-resume-risco/ws-resume-inv-* for the risk score and
+      *    inventory accrued so far) are where the in-progress run had
+      *    gotten to. A fresh environment with no CHECKPOINT.DAT yet
+      *    (open status not "00", same as abre-placar's first-run
+      *    check) just means there is nothing to resume - not an error.
+      ******************************************************************
+       carrega-checkpoint.
+           initialize checkpoint-rec.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+               end-read
+               close checkpoint-file
+           end-if.
+           if ck-corrida > 0
+               move ck-corrida to ws-skip-corridas
+               subtract 1 from ws-skip-corridas
+               move ck-pos to ws-resume-pos
+               move ck-estado to ws-resume-estado
+               move ck-risco to ws-resume-risco
+               move ck-inv-count to ws-resume-inv-count
+               move ck-inv-tab to WS-RESUME-INV-TAB
+               set resume-pendente to true
+           end-if.
+
+      ******************************************************************
+      *    grava-checkpoint - records the batch's current position
+      *    (the run number and the pointer into its move list), the
+      *    state just reached, and the run's risk score/inventory so
+      *    far, overwriting any earlier checkpoint. Only called in
+      *    batch mode, from aplica-transicao.
+      ******************************************************************
+       grava-checkpoint.
+           open output checkpoint-file.
+           move ws-run-count to ck-corrida.
+           move ws-conjunto-ptr to ck-pos.
+           move lista-de-estados to ck-estado.
+           move ws-run-risk-score to ck-risco.
+           move ws-inv-count to ck-inv-count.
+           move ws-inv-tab to ck-inv-tab.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+      ******************************************************************
+      *    apaga-checkpoint - clears CHECKPOINT.DAT once a batch runs
+      *    to completion, so the next invocation starts fresh unless
+      *    it's interrupted again.
+      ******************************************************************
+       apaga-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+      ******************************************************************
+      *    seleciona-idioma-cenario - copies the fragment rows of
+      *    whichever language UNTILDAWN_IDIOMA selected (CENPT.cpy for
+      *    Portuguese, CENEN.cpy for English) into the common active
+      *    tables, so carrega-cenario's unstring loop never needs to
+      *    know which language it is reading.
+      ******************************************************************
+       seleciona-idioma-cenario.
+           if idioma-ingles
+               move 95 to ws-cen-frag-active-count
+               move 149 to ws-trn-frag-active-count
+               perform varying ws-cw-i from 1 by 1
+                       until ws-cw-i > ws-cen-frag-active-count
+                   move ws-cen-frag-line-en(ws-cw-i)
+                       to ws-cen-frag-active(ws-cw-i)
+               end-perform
+               perform varying ws-cw-i from 1 by 1
+                       until ws-cw-i > ws-trn-frag-active-count
+                   move ws-trn-frag-line-en(ws-cw-i)
+                       to ws-trn-frag-active(ws-cw-i)
+               end-perform
+           else
+               move 102 to ws-cen-frag-active-count
+               move 166 to ws-trn-frag-active-count
+               perform varying ws-cw-i from 1 by 1
+                       until ws-cw-i > ws-cen-frag-active-count
+                   move ws-cen-frag-line-pt(ws-cw-i)
+                       to ws-cen-frag-active(ws-cw-i)
+               end-perform
+               perform varying ws-cw-i from 1 by 1
+                       until ws-cw-i > ws-trn-frag-active-count
+                   move ws-trn-frag-line-pt(ws-cw-i)
+                       to ws-trn-frag-active(ws-cw-i)
+               end-perform
+           end-if.
+
+      ******************************************************************
+      *    carrega-cenario - copies the selected language's fragment
+      *    rows (see seleciona-idioma-cenario) into the common active
+      *    tables in CENTAB.cpy, then unstrings those into the runtime
+      *    tables also in CENTAB.cpy. Each fragment row repeats its own
+      *    key (state, and type/input/next/default), so rows belonging
+      *    to the same scene field or transition only need to be
+      *    concatenated in table order - no other bookkeeping.
+      ******************************************************************
+       carrega-cenario.
+           perform seleciona-idioma-cenario.
+           move 0 to ws-scn-count.
+           move spaces to ws-cw-prev-state ws-cw-prev-type.
+           perform varying ws-cw-i from 1 by 1
+                   until ws-cw-i > ws-cen-frag-active-count
+               move 1 to ws-cw-ptr
+               unstring ws-cen-frag-active(ws-cw-i) delimited by "::"
+                   into ws-cw-state
+                        ws-cw-type
+                   with pointer ws-cw-ptr
+               end-unstring
+               move spaces to ws-cw-slice
+               move ws-cen-frag-active(ws-cw-i)(ws-cw-ptr:)
+                   to ws-cw-slice
+
+               if ws-cw-state not = ws-cw-prev-state
+                       or ws-cw-type not = ws-cw-prev-type
+                   if ws-cw-type = "N"
+                       add 1 to ws-scn-count
+                       set scn-ix to ws-scn-count
+                       move ws-cw-state to ws-scn-state(scn-ix)
+                       move spaces to ws-scn-narr(scn-ix)
+                       move 1 to ws-cw-narr-ptr
+                   else
+                       move spaces to ws-scn-prompt(scn-ix)
+                       move 1 to ws-cw-prompt-ptr
+                   end-if
+               end-if
+
+               if ws-cw-type = "N"
+                   string function trim(ws-cw-slice, trailing)
+                           delimited by size
+                       into ws-scn-narr(scn-ix)
+                       with pointer ws-cw-narr-ptr
+                   end-string
+               else
+                   string function trim(ws-cw-slice, trailing)
+                           delimited by size
+                       into ws-scn-prompt(scn-ix)
+                       with pointer ws-cw-prompt-ptr
+                   end-string
+               end-if
+
+               move ws-cw-state to ws-cw-prev-state
+               move ws-cw-type to ws-cw-prev-type
+           end-perform.
+
+           move 0 to ws-trn-count.
+           move spaces to ws-cw-prev-state ws-cw-prev-type.
+           perform varying ws-cw-i from 1 by 1
+                   until ws-cw-i > ws-trn-frag-active-count
+               move 1 to ws-cw-ptr
+               unstring ws-trn-frag-active(ws-cw-i) delimited by "::"
+                   into ws-cw-state
+                        ws-cw-input
+                        ws-cw-next
+                        ws-cw-dflt
+                   with pointer ws-cw-ptr
+               end-unstring
+               move spaces to ws-cw-slice
+               move ws-trn-frag-active(ws-cw-i)(ws-cw-ptr:)
+                   to ws-cw-slice
+
+               if ws-cw-state not = ws-cw-prev-state
+                       or ws-cw-input not = ws-cw-prev-type
+                   add 1 to ws-trn-count
+                   set trn-ix to ws-trn-count
+                   move ws-cw-state to ws-trn-state(trn-ix)
+                   move ws-cw-input to ws-trn-input(trn-ix)
+                   move ws-cw-next to ws-trn-next(trn-ix)
+                   move ws-cw-dflt to ws-trn-dflt(trn-ix)
+                   move spaces to ws-trn-outcome(trn-ix)
+                   move 1 to ws-cw-out-ptr
+               end-if
+
+               string function trim(ws-cw-slice, trailing)
+                       delimited by size
+                   into ws-trn-outcome(trn-ix)
+                   with pointer ws-cw-out-ptr
+               end-string
+
+               move ws-cw-state to ws-cw-prev-state
+               move ws-cw-input to ws-cw-prev-type
+           end-perform.
+
+      ******************************************************************
+      *    exibe-cena - displays the narrative and prompt of the scene
+      *    whose state matches lista-de-estados.
+      ******************************************************************
+       exibe-cena.
+           move lista-de-estados to ws-cw-state.
+           perform varying scn-ix from 1 by 1
+                   until scn-ix > ws-scn-count
+               if ws-scn-state(scn-ix) = ws-cw-state
+                   move ws-scn-narr(scn-ix) to wss-str-texto
+                   inspect wss-str-texto replacing all "~" by x"0a"
+                   display function trim(wss-str-texto)
+                   move ws-scn-prompt(scn-ix) to wss-str-texto
+                   inspect wss-str-texto replacing all "~" by x"0a"
+                   display function trim(wss-str-texto)
+                   exit perform
+               end-if
+           end-perform.
+
+      ******************************************************************
+      *    seleciona-dificuldade - asks the player how hard the
+      *    assassino's grip should be this run. Only used in
+      *    interactive mode; batch mode gets the same choice from
+      *    UNTILDAWN_DIFICULDADE (see executa-lote).
+      ******************************************************************
+       seleciona-dificuldade.
+           display x"0a" "Escolha a dificuldade:".
+           display "1 - Fácil | 2 - Normal | 3 - Difícil".
+           accept ws-dif-entrada.
+           perform valida-dificuldade.
+
+      ******************************************************************
+      *    valida-dificuldade - folds ws-dif-entrada into ws-dificul-
+      *    dade, defaulting to Normal for anything not 1, 2 or 3.
+      ******************************************************************
+       valida-dificuldade.
+           evaluate ws-dif-entrada
+               when "1"
+                   move 1 to ws-dificuldade
+               when "3"
+                   move 3 to ws-dificuldade
+               when other
+                   move 2 to ws-dificuldade
+           end-evaluate.
+
+      ******************************************************************
+      *    rola-dificuldade - draws a random number and compares it
+      *    against the current difficulty's failure threshold, leaving
+      *    the result in dif-falhou. Fácil forgives a bad roll more
+      *    often than Difícil does.
+      ******************************************************************
+       rola-dificuldade.
+           move function random to ws-dif-roll.
+           evaluate true
+               when dificuldade-facil
+                   move 0.1 to ws-dif-limiar
+               when dificuldade-dificil
+                   move 0.5 to ws-dif-limiar
+               when other
+                   move 0.3 to ws-dif-limiar
+           end-evaluate.
+           if ws-dif-roll < ws-dif-limiar
+               set dif-falhou to true
+           else
+               set dif-falhou to false
+           end-if.
+
+      ******************************************************************
+      *    rola-dificuldade-esconder - same idea as rola-dificuldade,
+      *    but for the "Esconder" choice: hiding stays a sure thing on
+      *    Fácil, and only fails a modest fraction of the time on
+      *    Normal/Difícil - Atacar is still the riskiest option.
+      ******************************************************************
+       rola-dificuldade-esconder.
+           move function random to ws-dif-roll.
+           evaluate true
+               when dificuldade-facil
+                   move 0 to ws-dif-limiar
+               when dificuldade-dificil
+                   move 0.25 to ws-dif-limiar
+               when other
+                   move 0.1 to ws-dif-limiar
+           end-evaluate.
+           if ws-dif-roll < ws-dif-limiar
+               set dif-falhou to true
+           else
+               set dif-falhou to false
+           end-if.
+
+      ******************************************************************
+      *    aplica-dificuldade - the assassino scenes' "Atacar" choice
+      *    always has its outcome put at risk by the difficulty level;
+      *    "Esconder" is safe on Fácil but stops being a guaranteed
+      *    escape on Normal/Difícil (see rola-dificuldade-esconder).
+      *    Running away is left to the scenario's own odds.
+      ******************************************************************
+       aplica-dificuldade.
+           set dif-falhou to false.
+           evaluate true
+               when est-assassino
+                   or est-assassino-machete
+                   or est-assassino-ferido
+                   or est-assassino-ferido-machete
+                   evaluate wss-str-acao
+                       when "1"
+                           perform rola-dificuldade
+                       when "0"
+                           perform rola-dificuldade-esconder
+                   end-evaluate
+           end-evaluate.
+
+      ******************************************************************
+      *    obtem-acao - gets the next move into wss-str-acao. In batch
+      *    mode, when the current line's moves run out, est-morreu is
+      *    forced instead (there is no more input left to retry with).
+      *    That path never reaches aplica-transicao, so lote-obtem-acao
+      *    writes its own SESSAO.LOG record via grava-log-esgotado
+      *    before forcing the death.
+      ******************************************************************
+       obtem-acao.
+           if modo-batch
+               perform lote-obtem-acao
+           else
+               accept wss-str-acao
+           end-if.
+
+       lote-obtem-acao.
+           if ws-conjunto-ptr > function length(wss-str-conjunto)
+               perform grava-log-esgotado
+               set est-morreu to true
+           else
+               unstring wss-str-conjunto delimited by ","
+                   into wss-str-acao
+                   pointer ws-conjunto-ptr
+               end-unstring
+               if wss-str-acao = "."
+                   perform grava-log-esgotado
+                   set est-morreu to true
+               end-if
+           end-if.
+
+      ******************************************************************
+      *    busca-transicao - given lista-de-estados and wss-str-acao,
+      *    locates the matching transition (or the state's default when
+      *    no input value matches) and leaves its index in trn-ix.
+      *    WS-TRN-FOUND is set to "N" when even the default is missing.
+      *    Falling back to the default row counts as an invalid entry;
+      *    ws-retry-count tracks how many in a row have happened at the
+      *    current state, so aplica-transicao can give up on the player
+      *    after too many (see the 3-strike check there).
+      ******************************************************************
+       busca-transicao.
+           move lista-de-estados to ws-cw-state.
+           move 0 to ws-cw-i.
+           move 0 to ws-cw-ptr.
+           perform varying trn-ix from 1 by 1
+                   until trn-ix > ws-trn-count
+               if ws-trn-state(trn-ix) = ws-cw-state
+                   if ws-trn-input(trn-ix) = wss-str-acao
+                       set ws-cw-i to trn-ix
+                       exit perform
+                   end-if
+                   if ws-trn-dflt(trn-ix) = "Y"
+                       set ws-cw-ptr to trn-ix
+                   end-if
+               end-if
+           end-perform.
+           if ws-cw-i = 0
+               add 1 to ws-retry-count
+           else
+               move 0 to ws-retry-count
+           end-if.
+           if ws-cw-i = 0 and ws-cw-ptr not = 0
+               move ws-cw-ptr to ws-cw-i
+           end-if.
+           set trn-ix to ws-cw-i.
+
+      ******************************************************************
+      *    aplica-transicao - displays the transition's outcome text
+      *    (when any), logs it and advances lista-de-estados to its
+      *    next state. Three invalid entries in a row at the same state
+      *    (ws-retry-count) end the run instead of looping on the
+      *    default outcome forever.
+      ******************************************************************
+       aplica-transicao.
+           if ws-retry-count >= 3
+               display x"0a" "Você hesitou demais e o assassino te"
+                   " alcançou..."
+               perform grava-log-hesitou
+               move 0 to ws-retry-count
+               set est-morreu to true
+           else
+               perform tally-risco
+               perform aplica-dificuldade
+               if dif-falhou
+                   display x"0a" "Mesmo acertando o golpe, o"
+                       " assassino ainda consegue te alcançar..."
+                   perform grava-log-dificuldade
+                   set est-morreu to true
+               else
+                   if ws-trn-outcome(trn-ix) not = spaces
+                       move ws-trn-outcome(trn-ix) to wss-str-texto
+                       inspect wss-str-texto replacing all "~" by x"0a"
+                       display function trim(wss-str-texto)
+                   end-if
+                   perform grava-log
+                   move ws-trn-next(trn-ix) to lista-de-estados
+                   if modo-batch
+                       perform grava-checkpoint
+                   end-if
+               end-if
+           end-if.
+
+      ******************************************************************
+      *    tally-risco - adds the chosen action's weight to the run's
+      *    risk score, before lista-de-estados moves on to the next
+      *    state. Forcing the trap and confronting the assassino head
+      *    on are the riskiest choices; hiding or cutting your losses
+      *    are the safest.
+      ******************************************************************
+       tally-risco.
+           evaluate true
+               when est-armadilha-machete
+                   if wss-str-acao = "1"
+                       add 10 to ws-run-risk-score
+                   else
+                       add 2 to ws-run-risk-score
+                   end-if
+               when est-assassino
+                   or est-assassino-machete
+                   or est-assassino-ferido
+                   or est-assassino-ferido-machete
+                   evaluate wss-str-acao
+                       when "1"
+                           add 15 to ws-run-risk-score
+                       when "2"
+                           add 5 to ws-run-risk-score
+                       when "0"
+                           add 2 to ws-run-risk-score
+                   end-evaluate
+           end-evaluate.
+
+      ******************************************************************
+      *    busca-item - looks up ws-inv-busca-cod in WS-INV-TAB,
+      *    leaving its index in ws-inv-ix (zero if not carried yet).
+      ******************************************************************
+       busca-item.
+           move 0 to ws-inv-ix.
+           perform varying inv-ix from 1 by 1
+                   until inv-ix > ws-inv-count
+               if ws-inv-codigo(inv-ix) = ws-inv-busca-cod
+                   move inv-ix to ws-inv-ix
+                   exit perform
+               end-if
+           end-perform.
+
+      ******************************************************************
+      *    adiciona-item - marks ws-inv-busca-cod as carried, creating
+      *    a new entry (and recording the state it was picked up in)
+      *    the first time it's seen.
+      ******************************************************************
+       adiciona-item.
+           perform busca-item.
+           if ws-inv-ix = 0
+               add 1 to ws-inv-count
+               move ws-inv-count to ws-inv-ix
+               move ws-inv-busca-cod to ws-inv-codigo(ws-inv-ix)
+               move lista-de-estados to ws-inv-estado-origem(ws-inv-ix)
+           end-if.
+           set inv-tem(ws-inv-ix) to true.
+
+      ******************************************************************
+      *    remove-item - flags ws-inv-busca-cod as no longer carried,
+      *    without losing the record of where it was picked up.
+      ******************************************************************
+       remove-item.
+           perform busca-item.
+           if ws-inv-ix > 0
+               set inv-tem(ws-inv-ix) to false
+           end-if.
+
+      ******************************************************************
+      *    exibe-inventario - lists what the player is still carrying
+      *    when a run ends, now that a run can gain and lose more than
+      *    just the machete.
+      ******************************************************************
+       exibe-inventario.
+           perform varying inv-ix from 1 by 1
+                   until inv-ix > ws-inv-count
+               if inv-tem(inv-ix)
+                   display "Item: " ws-inv-codigo(inv-ix)
+                       " (obtido no estado "
+                       ws-inv-estado-origem(inv-ix) ")"
+               end-if
+           end-perform.
+
+      ******************************************************************
+      *    grava-log - appends one line to SESSAO.LOG recording the
+      *    state a transition left from, the input that drove it and
+      *    the state it led to.
+      ******************************************************************
+       grava-log.
+           move spaces to wss-str-log.
+           string "ESTADO=" delimited by size
+                  lista-de-estados delimited by size
+                  " ACAO=" delimited by size
+                  wss-str-acao delimited by size
+                  " PROXIMO=" delimited by size
+                  ws-trn-next(trn-ix) delimited by size
+               into wss-str-log
+           end-string.
+           write log-rec from wss-str-log.
+
+      ******************************************************************
+      *    grava-log-hesitou - same idea as grava-log, for the
+      *    3-strike giveup in aplica-transicao, which has no trn-ix
+      *    transition to log since it never applies one.
+      ******************************************************************
+       grava-log-hesitou.
+           move spaces to wss-str-log.
+           string "ESTADO=" delimited by size
+                  lista-de-estados delimited by size
+                  " ACAO=" delimited by size
+                  wss-str-acao delimited by size
+                  " PROXIMO=666 (tentativas invalidas demais)"
+                      delimited by size
+               into wss-str-log
+           end-string.
+           write log-rec from wss-str-log.
+
+       grava-log-dificuldade.
+           move spaces to wss-str-log.
+           string "ESTADO=" delimited by size
+                  lista-de-estados delimited by size
+                  " ACAO=" delimited by size
+                  wss-str-acao delimited by size
+                  " PROXIMO=666 (falhou no teste de dificuldade)"
+                      delimited by size
+               into wss-str-log
+           end-string.
+           write log-rec from wss-str-log.
+
+      ******************************************************************
+      *    grava-log-esgotado - same idea as grava-log-hesitou, for the
+      *    lote-obtem-acao path where a batch move list ran out (or hit
+      *    its "." end marker) before the story did.
+      ******************************************************************
+       grava-log-esgotado.
+           move spaces to wss-str-log.
+           string "ESTADO=" delimited by size
+                  lista-de-estados delimited by size
+                  " ACAO=" delimited by size
+                  wss-str-acao delimited by size
+                  " PROXIMO=666 (movimentos esgotados)"
+                      delimited by size
+               into wss-str-log
+           end-string.
+           write log-rec from wss-str-log.
+
+       main.
+           evaluate true
+               when est-inicio-do-jogo
+                   go inicio-do-jogo
+               when est-com-machete
+                   go com-machete
+               when est-sem-machete
+                   go sem-machete
+               when est-armadilha-machete
+                   go armadilha-machete
+               when est-assassino-machete
+                   go assassino-machete
+               when est-assassino
+                   go assassino
+               when est-assassino-ferido
+                   go assassino-ferido
+               when est-assassino-ferido-machete
+                   go assassino-ferido-machete
+               when est-fuga-final
+                   go fuga-final
+               when est-sobreviveu
+                   go sobreviveu
+               when est-morreu
+                   go morreu
+           end-evaluate.
+
+       inicio-do-jogo.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       com-machete.
+           move lista-de-estados to ws-run-last-scene.
+           move "MACHETE" to ws-inv-busca-cod.
+           perform adiciona-item.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       sem-machete.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       armadilha-machete.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               if wss-str-acao = "0"
+                   move "MACHETE" to ws-inv-busca-cod
+                   perform remove-item
+               end-if
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       assassino.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       assassino-machete.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       assassino-ferido.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       assassino-ferido-machete.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       fuga-final.
+           move lista-de-estados to ws-run-last-scene.
+           initialize wss-str-acao.
+           perform exibe-cena.
+           perform obtem-acao.
+           if not est-morreu
+               perform busca-transicao
+               perform aplica-transicao
+           end-if.
+           go main.
+
+       sobreviveu.
+           display x"0a" "Você conseguiu escapar e sobreviveu! :D".
+           display "Pontuação de risco: " ws-run-risk-score.
+           perform exibe-inventario.
+           perform atualiza-placar.
+           if modo-batch
+               go lote-fim-corrida
+           else
+               go fim-interativo
+           end-if.
+       morreu.
+           display x"0a" "O assasino te pegou e você morreu! :(".
+           display "Pontuação de risco: " ws-run-risk-score.
+           perform exibe-inventario.
+           perform atualiza-placar.
+           if modo-batch
+               go lote-fim-corrida
+           else
+               go fim-interativo
+           end-if.
+
+       fim-interativo.
+           continue.
+       lote-fim-corrida.
+           continue.
+
+       fim.
+           close log-file.
+           close placar-file.

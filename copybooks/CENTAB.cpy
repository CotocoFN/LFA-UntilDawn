@@ -0,0 +1,52 @@
+      ******************************************************************
+      *    CENTAB - runtime scenario tables, populated once at startup
+      *    by carrega-cenario from the text copybook for whichever
+      *    language was selected (see CENPT.cpy / CENEN.cpy).
+      ******************************************************************
+       01  WS-SCN-COUNT               PIC 9(3) VALUE 0.
+       01  WS-SCN-TAB.
+           05  WS-SCN-ENT OCCURS 30 TIMES INDEXED BY SCN-IX.
+               10  WS-SCN-STATE        PIC X(3).
+               10  WS-SCN-NARR         PIC X(600).
+               10  WS-SCN-PROMPT       PIC X(200).
+
+       01  WS-TRN-COUNT               PIC 9(3) VALUE 0.
+       01  WS-TRN-TAB.
+           05  WS-TRN-ENT OCCURS 80 TIMES INDEXED BY TRN-IX.
+               10  WS-TRN-STATE        PIC X(3).
+               10  WS-TRN-INPUT        PIC X(1).
+               10  WS-TRN-NEXT         PIC X(3).
+               10  WS-TRN-DFLT         PIC X(1).
+               10  WS-TRN-OUTCOME      PIC X(300).
+
+       01  WS-CENARIO-WRK.
+           05  WS-CW-STATE             PIC X(3).
+           05  WS-CW-TYPE              PIC X(1).
+           05  WS-CW-INPUT             PIC X(1).
+           05  WS-CW-NEXT              PIC X(3).
+           05  WS-CW-DFLT              PIC X(1).
+           05  WS-CW-SLICE             PIC X(64).
+           05  WS-CW-PTR               PIC 9(4).
+           05  WS-CW-PREV-STATE        PIC X(3) VALUE SPACES.
+           05  WS-CW-PREV-TYPE         PIC X(1) VALUE SPACES.
+           05  WS-CW-NARR-PTR          PIC 9(4).
+           05  WS-CW-PROMPT-PTR        PIC 9(4).
+           05  WS-CW-OUT-PTR           PIC 9(4).
+           05  WS-CW-I                 PIC 9(4).
+
+      ******************************************************************
+      *    WS-CEN-FRAG-ACTIVE / WS-TRN-FRAG-ACTIVE - the fragment rows
+      *    carrega-cenario actually unstrings, copied in from whichever
+      *    language's copybook (CENPT.cpy / CENEN.cpy) UNTILDAWN_IDIOMA
+      *    selected, so the loader loop itself stays language-agnostic.
+      *    Sized to the larger of the two language tables.
+      ******************************************************************
+       01  WS-CEN-FRAG-ACTIVE-COUNT   PIC 9(4) VALUE 0.
+       01  WS-CEN-FRAG-ACTIVE-TAB.
+           05  WS-CEN-FRAG-ACTIVE OCCURS 110 TIMES
+                   INDEXED BY CFA-IX     PIC X(64).
+
+       01  WS-TRN-FRAG-ACTIVE-COUNT   PIC 9(4) VALUE 0.
+       01  WS-TRN-FRAG-ACTIVE-TAB.
+           05  WS-TRN-FRAG-ACTIVE OCCURS 170 TIMES
+                   INDEXED BY TFA-IX     PIC X(64).
